@@ -0,0 +1,101 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. INVENTORY-REORDER-REPORT.
+000030 AUTHOR. J-R-MCALLISTER.
+000040 INSTALLATION. DISTRIBUTION-CENTER-APPLICATIONS-GROUP.
+000050 DATE-WRITTEN. 08/08/2026.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*    DESCRIPTION:  READS THE INVENTORY MASTER FILE AND LISTS
+000090*                  EVERY ACTIVE ITEM WHOSE ON-HAND QUANTITY HAS
+000100*                  FALLEN BELOW ITS REORDER POINT, TOGETHER WITH
+000110*                  THE SUGGESTED REORDER QUANTITY, SO STOCKROOM
+000120*                  STAFF KNOW WHAT TO PUT ON THE NEXT PURCHASE
+000130*                  ORDER WITHOUT READING THE FULL MASTER FILE
+000140*                  BY HAND.
+000150*
+000160*    MODIFICATION HISTORY
+000170*    DATE       INIT  DESCRIPTION
+000180*    ---------  ----  -------------------------------------------
+000190*    2026-08-08 JRM   ORIGINAL PROGRAM.
+000200*    2026-08-08 JRM   ADDED WAREHOUSE-ID TO THE DETAIL LINE NOW
+000210*                     THAT THE SAME ITEM CAN HAVE A RECORD AT
+000220*                     MORE THAN ONE WAREHOUSE.
+000230*    2026-08-08 JRM   ADDED A FILE STATUS CHECK AFTER THE
+000240*                     INVENTORY FILE OPEN SO A BAD ASSIGN ENDS
+000250*                     THE REPORT CLEANLY INSTEAD OF FAILING ON
+000260*                     THE FIRST READ.
+000270******************************************************************
+000280 ENVIRONMENT DIVISION.
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310     SELECT INVENTORY-FILE ASSIGN TO "inventory.dat"
+000320         ORGANIZATION IS INDEXED
+000330         ACCESS MODE IS DYNAMIC
+000340         RECORD KEY IS INVENTORY-KEY
+000350         FILE STATUS IS WS-INV-STATUS.
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  INVENTORY-FILE.
+000390     COPY INVREC.
+000400*
+000410 WORKING-STORAGE SECTION.
+000420 01  WS-SWITCHES.
+000430     05  WS-EOF-SW            PIC X(01)   VALUE 'N'.
+000440         88  WS-EOF                       VALUE 'Y'.
+000450 01  WS-INV-STATUS            PIC X(02).
+000460 01  WS-REORDER-COUNT         PIC 9(05)   COMP VALUE ZERO.
+000470*
+000480 PROCEDURE DIVISION.
+000490******************************************************************
+000500*    0000-MAINLINE
+000510*    DRIVES THE LOW-STOCK REORDER REPORT.
+000520******************************************************************
+000530 0000-MAINLINE.
+000540     PERFORM 1000-INITIALIZE
+000550         THRU 1000-INITIALIZE-EXIT
+000560     PERFORM UNTIL WS-EOF
+000570         PERFORM 2000-PROCESS-RECORD
+000580             THRU 2000-PROCESS-RECORD-EXIT
+000590     END-PERFORM
+000600     PERFORM 9000-TERMINATE
+000610         THRU 9000-TERMINATE-EXIT
+000620     STOP RUN.
+000630*
+000640 1000-INITIALIZE.
+000650     OPEN INPUT INVENTORY-FILE
+000660     IF WS-INV-STATUS NOT EQUAL "00"
+000670         DISPLAY "Unable to open inventory file, status: "
+000680                 WS-INV-STATUS
+000690         MOVE 'Y' TO WS-EOF-SW
+000700         GO TO 1000-INITIALIZE-EXIT
+000710     END-IF
+000720     DISPLAY "Low-Stock Reorder Report"
+000730     DISPLAY "ID    Whse  Name               On-Hand Reord-Pt "
+000740             "Reord-Qty"
+000750     READ INVENTORY-FILE NEXT RECORD
+000760         AT END
+000770             MOVE 'Y' TO WS-EOF-SW
+000780     END-READ.
+000790 1000-INITIALIZE-EXIT.
+000800     EXIT.
+000810*
+000820 2000-PROCESS-RECORD.
+000830     IF ITEM-ACTIVE AND ITEM-QUANTITY < REORDER-POINT
+000840         DISPLAY ITEM-ID SPACE WAREHOUSE-ID SPACE ITEM-NAME SPACE
+000850                 ITEM-QUANTITY SPACE REORDER-POINT SPACE
+000860                 REORDER-QTY
+000870         ADD 1 TO WS-REORDER-COUNT
+000880     END-IF
+000890
+000900     READ INVENTORY-FILE NEXT RECORD
+000910         AT END
+000920             MOVE 'Y' TO WS-EOF-SW
+000930     END-READ.
+000940 2000-PROCESS-RECORD-EXIT.
+000950     EXIT.
+000960*
+000970 9000-TERMINATE.
+000980     CLOSE INVENTORY-FILE
+000990     DISPLAY "Items below reorder point: " WS-REORDER-COUNT.
+001000 9000-TERMINATE-EXIT.
+001010     EXIT.
