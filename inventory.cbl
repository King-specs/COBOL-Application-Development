@@ -1,109 +1,684 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. INVENTORY-MANAGEMENT.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT INVENTORY-FILE ASSIGN TO "inventory.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       FD INVENTORY-FILE.
-       01 INVENTORY-RECORD.
-           05 ITEM-ID        PIC 9(5).
-           05 ITEM-NAME      PIC X(20).
-           05 ITEM-QUANTITY  PIC 9(5).
-           05 ITEM-PRICE     PIC 9(5)V99.
-       
-       WORKING-STORAGE SECTION.
-       01 WS-EOF             PIC A(1).
-       01 WS-ITEM-ID         PIC 9(5).
-       01 WS-QUANTITY        PIC 9(5).
-       01 WS-FOUND           PIC A(1).
-       
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           PERFORM UNTIL WS-EOF = 'Y'
-               DISPLAY "Inventory Management System"
-               PERFORM DISPLAY-MENU
-               ACCEPT WS-EOF
-               EVALUATE WS-EOF
-                   WHEN '1'
-                       PERFORM ADD-ITEM
-                   WHEN '2'
-                       PERFORM UPDATE-QUANTITY
-                   WHEN '3'
-                       PERFORM DISPLAY-INVENTORY
-                   WHEN '4'
-                       MOVE 'Y' TO WS-EOF
-                   WHEN OTHER
-                       DISPLAY "Invalid option, please try again"
-               END-EVALUATE
-           END-PERFORM
-           STOP RUN.
-
-       DISPLAY-MENU.
-           DISPLAY "1. Add Item"
-           DISPLAY "2. Update Quantity"
-           DISPLAY "3. Display Inventory"
-           DISPLAY "4. Exit".
-
-       ADD-ITEM.
-           DISPLAY "Enter Item ID:"
-           ACCEPT ITEM-ID
-           DISPLAY "Enter Item Name:"
-           ACCEPT ITEM-NAME
-           DISPLAY "Enter Quantity:"
-           ACCEPT ITEM-QUANTITY
-           DISPLAY "Enter Price:"
-           ACCEPT ITEM-PRICE
-           
-           OPEN EXTEND INVENTORY-FILE
-           WRITE INVENTORY-RECORD
-           CLOSE INVENTORY-FILE
-           DISPLAY "Item added successfully".
-
-       UPDATE-QUANTITY.
-           DISPLAY "Enter Item ID to update:"
-           ACCEPT WS-ITEM-ID
-           DISPLAY "Enter new quantity:"
-           ACCEPT WS-QUANTITY
-           
-           MOVE 'N' TO WS-FOUND
-           OPEN I-O INVENTORY-FILE
-           PERFORM UNTIL WS-EOF = 'Y' OR WS-FOUND = 'Y'
-               READ INVENTORY-FILE
-                   AT END
-                       MOVE 'Y' TO WS-EOF
-                   NOT AT END
-                       IF ITEM-ID = WS-ITEM-ID
-                           MOVE WS-QUANTITY TO ITEM-QUANTITY
-                           REWRITE INVENTORY-RECORD
-                           MOVE 'Y' TO WS-FOUND
-                       END-IF
-               END-READ
-           END-PERFORM
-           CLOSE INVENTORY-FILE
-           
-           IF WS-FOUND = 'Y'
-               DISPLAY "Quantity updated successfully"
-           ELSE
-               DISPLAY "Item not found"
-           END-IF
-           MOVE 'N' TO WS-EOF.
-
-       DISPLAY-INVENTORY.
-           OPEN INPUT INVENTORY-FILE
-           MOVE 'N' TO WS-EOF
-           PERFORM UNTIL WS-EOF = 'Y'
-               READ INVENTORY-FILE
-                   AT END
-                       MOVE 'Y' TO WS-EOF
-                   NOT AT END
-                       DISPLAY "ID: " ITEM-ID 
-                               " Name: " ITEM-NAME 
-                               " Quantity: " ITEM-QUANTITY 
-                               " Price: " ITEM-PRICE
-               END-READ
-           END-PERFORM
-           CLOSE INVENTORY-FILE.
-           
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. INVENTORY-MANAGEMENT.
+000030 AUTHOR. J-R-MCALLISTER.
+000040 INSTALLATION. DISTRIBUTION-CENTER-APPLICATIONS-GROUP.
+000050 DATE-WRITTEN. 02/11/2024.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*    DESCRIPTION:  INTERACTIVE MAINTENANCE MENU FOR THE INVENTORY
+000090*                  MASTER FILE.  SUPPORTS ADDING ITEMS, UPDATING
+000100*                  QUANTITY AND PRICE, DEACTIVATING DISCONTINUED
+000110*                  ITEMS, TRANSFERRING STOCK BETWEEN WAREHOUSE
+000120*                  LOCATIONS, AND DISPLAYING THE CURRENT MASTER.
+000130*
+000140*    MODIFICATION HISTORY
+000150*    DATE       INIT  DESCRIPTION
+000160*    ---------  ----  -------------------------------------------
+000170*    2024-02-11 JRM   ORIGINAL PROGRAM.
+000180*    2026-08-08 JRM   CONVERTED INVENTORY-FILE TO AN INDEXED FILE
+000190*                     KEYED ON ITEM-ID SO UPDATE-QUANTITY CAN DO
+000200*                     A DIRECT READ INSTEAD OF A LINEAR SCAN.
+000210*    2026-08-08 JRM   ADDED A CHANGE-HISTORY AUDIT LOG FOR
+000220*                     QUANTITY AND PRICE UPDATES, AND A
+000230*                     STANDALONE UPDATE PRICE MENU OPTION.
+000240*    2026-08-08 JRM   ADDED A DEACTIVATE ITEM MENU OPTION AND
+000250*                     ITEM-STATUS SO DISCONTINUED ITEMS ARE
+000260*                     FLAGGED INACTIVE RATHER THAN DELETED.
+000270*    2026-08-08 JRM   ADDED VALIDATION AND A REJECT FILE TO
+000280*                     ADD-ITEM FOR DUPLICATE ITEM-IDS AND
+000290*                     INVALID QUANTITIES/PRICES.
+000300*    2026-08-08 JRM   ADDED WAREHOUSE-ID TO THE RECORD KEY SO
+000310*                     STOCK IS TRACKED PER LOCATION, AND A
+000320*                     TRANSFER STOCK MENU OPTION TO MOVE
+000330*                     QUANTITY BETWEEN TWO LOCATIONS.
+000340*    2026-08-08 JRM   ADD-ITEM NOW PROMPTS FOR ITEM-CATEGORY,
+000350*                     USED BY THE NEW VALUATION REPORT.
+000360*    2026-08-08 JRM   UPDATE-PRICE NOW ALSO APPENDS A ROW TO A
+000370*                     NEW PRICE-HISTORY FILE ON EVERY PRICE
+000380*                     CHANGE, SO THE OLD PRICE AND EFFECTIVE
+000390*                     DATE ARE PRESERVED.
+000400*    2026-08-08 JRM   ADD-ITEM AND TRANSFER-STOCK NOW SNAPSHOT
+000410*                     THE ENTERED/SOURCE VALUES BEFORE THE KEYED
+000420*                     READ THAT CHECKS FOR A DUPLICATE/EXISTING
+000430*                     RECORD, SINCE THAT READ OVERWRITES THE
+000440*                     RECORD AREA ON A MATCH.  THE REJECT AND
+000450*                     AUDIT LOG ENTRIES NOW ALSO CARRY WAREHOUSE-
+000460*                     ID, AND TRANSFER STOCK LOGS BOTH LEGS OF A
+000470*                     MOVE TO THE AUDIT FILE.
+000480*    2026-08-08 JRM   ADDED MENU OPTION 7, UPDATE REORDER LEVELS,
+000490*                     SO REORDER-POINT/REORDER-QTY CAN BE SET ON
+000500*                     A RECORD AFTER IT IS ADDED - PREVIOUSLY
+000510*                     THOSE FIELDS COULD ONLY BE SET ONCE, AT
+000520*                     ADD-ITEM TIME, SO EVERY CONVERTED OR BATCH-
+000530*                     ADDED RECORD WAS PERMANENTLY STUCK AT ZERO
+000540*                     AND COULD NEVER TRIP THE REORDER REPORT.
+000550*    2026-08-08 JRM   AUDIT-FILE, REJECT-FILE, AND PRICE-HISTORY-
+000560*                     FILE ARE NOW SELECT OPTIONAL AND GET BUILT
+000570*                     ON FIRST USE (STATUS 35 ON OPEN EXTEND NOW
+000580*                     TRIGGERS AN OPEN OUTPUT/CLOSE BEFORE THE
+000590*                     EXTEND IS RETRIED) SINCE NOTHING ELSE EVER
+000600*                     CREATED THESE FILES ON A FRESH INSTALL.
+000610******************************************************************
+000620 ENVIRONMENT DIVISION.
+000630 INPUT-OUTPUT SECTION.
+000640 FILE-CONTROL.
+000650     SELECT INVENTORY-FILE ASSIGN TO "inventory.dat"
+000660         ORGANIZATION IS INDEXED
+000670         ACCESS MODE IS DYNAMIC
+000680         RECORD KEY IS INVENTORY-KEY
+000690         FILE STATUS IS WS-INV-STATUS.
+000700
+000710     SELECT OPTIONAL AUDIT-FILE ASSIGN TO "auditlog.dat"
+000720         ORGANIZATION IS LINE SEQUENTIAL
+000730         FILE STATUS IS WS-AUD-STATUS.
+000740
+000750     SELECT OPTIONAL REJECT-FILE ASSIGN TO "additemerr.dat"
+000760         ORGANIZATION IS LINE SEQUENTIAL
+000770         FILE STATUS IS WS-REJ-STATUS.
+000780
+000790     SELECT OPTIONAL PRICE-HISTORY-FILE ASSIGN TO "pricehist.dat"
+000800         ORGANIZATION IS LINE SEQUENTIAL
+000810         FILE STATUS IS WS-PHS-STATUS.
+000820 DATA DIVISION.
+000830 FILE SECTION.
+000840 FD  INVENTORY-FILE.
+000850     COPY INVREC.
+000860*
+000870 FD  AUDIT-FILE.
+000880     COPY AUDREC.
+000890*
+000900 FD  REJECT-FILE.
+000910     COPY ERRREC.
+000920*
+000930 FD  PRICE-HISTORY-FILE.
+000940     COPY PRCHIST.
+000950*
+000960 WORKING-STORAGE SECTION.
+000970******************************************************************
+000980*    SWITCHES AND FLAGS
+000990******************************************************************
+001000 01  WS-SWITCHES.
+001010     05  WS-EOF-SW            PIC X(01)   VALUE 'N'.
+001020         88  WS-EOF                       VALUE 'Y'.
+001030     05  WS-FOUND-SW          PIC X(01)   VALUE 'N'.
+001040         88  WS-FOUND                     VALUE 'Y'.
+001050     05  WS-DEST-FOUND-SW     PIC X(01)   VALUE 'N'.
+001060         88  WS-DEST-FOUND                VALUE 'Y'.
+001070*
+001080******************************************************************
+001090*    FILE STATUS AND MENU WORK AREAS
+001100******************************************************************
+001110 01  WS-INV-STATUS            PIC X(02).
+001120 01  WS-AUD-STATUS            PIC X(02).
+001130 01  WS-REJ-STATUS            PIC X(02).
+001140 01  WS-PHS-STATUS            PIC X(02).
+001150 01  WS-REJECT-REASON         PIC X(30).
+001160 01  WS-MENU-CHOICE           PIC X(01).
+001170 01  WS-OPERATOR-ID           PIC X(05).
+001180 01  WS-ITEM-ID               PIC 9(05).
+001190 01  WS-QUANTITY              PIC 9(05).
+001200 01  WS-PRICE                 PIC 9(05)V99.
+001210 01  WS-WAREHOUSE-ID          PIC X(05).
+001220 01  WS-SRC-WAREHOUSE         PIC X(05).
+001230 01  WS-DST-WAREHOUSE         PIC X(05).
+001240 01  WS-XFER-QTY              PIC 9(05).
+001250 01  WS-XFER-ITEM-NAME        PIC X(20).
+001260 01  WS-XFER-CATEGORY         PIC X(10).
+001270 01  WS-XFER-PRICE            PIC 9(05)V99.
+001280 01  WS-XFER-REORDER-POINT    PIC 9(05).
+001290 01  WS-XFER-REORDER-QTY      PIC 9(05).
+001300 01  WS-ADD-ITEM-NAME         PIC X(20).
+001310 01  WS-ADD-QUANTITY          PIC 9(05).
+001320 01  WS-ADD-PRICE             PIC 9(05)V99.
+001330 01  WS-REORDER-POINT         PIC 9(05).
+001340 01  WS-REORDER-QTY           PIC 9(05).
+001350*
+001360******************************************************************
+001370*    AUDIT LOGGING WORK AREAS
+001380******************************************************************
+001390 01  WS-AUDIT-OLD-QTY         PIC 9(05).
+001400 01  WS-AUDIT-NEW-QTY         PIC 9(05).
+001410 01  WS-AUDIT-OLD-PRICE       PIC 9(05)V99.
+001420 01  WS-AUDIT-NEW-PRICE       PIC 9(05)V99.
+001430*
+001440 PROCEDURE DIVISION.
+001450******************************************************************
+001460*    0000-MAINLINE
+001470*    CONTROLS THE MAIN MENU LOOP FOR THE PROGRAM.
+001480******************************************************************
+001490 0000-MAINLINE.
+001500     PERFORM 0100-INITIALIZE
+001510         THRU 0100-INITIALIZE-EXIT
+001520     PERFORM UNTIL WS-EOF
+001530         DISPLAY "Inventory Management System"
+001540         PERFORM 1000-DISPLAY-MENU
+001550             THRU 1000-DISPLAY-MENU-EXIT
+001560         ACCEPT WS-MENU-CHOICE
+001570         EVALUATE WS-MENU-CHOICE
+001580             WHEN '1'
+001590                 PERFORM 2000-ADD-ITEM
+001600                     THRU 2000-ADD-ITEM-EXIT
+001610             WHEN '2'
+001620                 PERFORM 3000-UPDATE-QUANTITY
+001630                     THRU 3000-UPDATE-QUANTITY-EXIT
+001640             WHEN '3'
+001650                 PERFORM 3500-UPDATE-PRICE
+001660                     THRU 3500-UPDATE-PRICE-EXIT
+001670             WHEN '4'
+001680                 PERFORM 4000-DISPLAY-INVENTORY
+001690                     THRU 4000-DISPLAY-INVENTORY-EXIT
+001700             WHEN '5'
+001710                 PERFORM 4500-DEACTIVATE-ITEM
+001720                     THRU 4500-DEACTIVATE-ITEM-EXIT
+001730             WHEN '6'
+001740                 PERFORM 4700-TRANSFER-STOCK
+001750                     THRU 4700-TRANSFER-STOCK-EXIT
+001760             WHEN '7'
+001770                 PERFORM 3700-UPDATE-REORDER-LEVELS
+001780                     THRU 3700-UPDATE-REORDER-LEVELS-EXIT
+001790             WHEN '8'
+001800                 MOVE 'Y' TO WS-EOF-SW
+001810             WHEN OTHER
+001820                 DISPLAY "Invalid option, please try again"
+001830         END-EVALUATE
+001840     END-PERFORM
+001850     STOP RUN.
+001860*
+001870******************************************************************
+001880*    0100-INITIALIZE
+001890*    CAPTURES THE OPERATOR ID USED ON EVERY AUDIT LOG ENTRY.
+001900******************************************************************
+001910 0100-INITIALIZE.
+001920     DISPLAY "Enter Operator ID:"
+001930     ACCEPT WS-OPERATOR-ID.
+001940 0100-INITIALIZE-EXIT.
+001950     EXIT.
+001960*
+001970******************************************************************
+001980*    1000-DISPLAY-MENU
+001990*    DISPLAYS THE MAIN MENU OPTIONS.
+002000******************************************************************
+002010 1000-DISPLAY-MENU.
+002020     DISPLAY "1. Add Item"
+002030     DISPLAY "2. Update Quantity"
+002040     DISPLAY "3. Update Price"
+002050     DISPLAY "4. Display Inventory"
+002060     DISPLAY "5. Deactivate Item"
+002070     DISPLAY "6. Transfer Stock"
+002080     DISPLAY "7. Update Reorder Levels"
+002090     DISPLAY "8. Exit".
+002100 1000-DISPLAY-MENU-EXIT.
+002110     EXIT.
+002120*
+002130******************************************************************
+002140*    2000-ADD-ITEM
+002150*    PROMPTS FOR A NEW ITEM, VALIDATES IT, AND APPENDS IT TO THE
+002160*    MASTER FILE.  DUPLICATE ITEM-IDS AND INVALID QUANTITIES OR
+002170*    PRICES ARE REJECTED AND LOGGED TO THE REJECT FILE.
+002180******************************************************************
+002190 2000-ADD-ITEM.
+002200     DISPLAY "Enter Item ID:"
+002210     ACCEPT ITEM-ID
+002220     DISPLAY "Enter Warehouse ID:"
+002230     ACCEPT WAREHOUSE-ID
+002240     DISPLAY "Enter Item Name:"
+002250     ACCEPT ITEM-NAME
+002260     DISPLAY "Enter Item Category:"
+002270     ACCEPT ITEM-CATEGORY
+002280     DISPLAY "Enter Quantity:"
+002290     ACCEPT ITEM-QUANTITY
+002300     DISPLAY "Enter Price:"
+002310     ACCEPT ITEM-PRICE
+002320     DISPLAY "Enter Reorder Point:"
+002330     ACCEPT REORDER-POINT
+002340     DISPLAY "Enter Reorder Quantity:"
+002350     ACCEPT REORDER-QTY
+002360     SET ITEM-ACTIVE TO TRUE
+002370     MOVE SPACES TO WS-REJECT-REASON
+002380     MOVE ITEM-NAME     TO WS-ADD-ITEM-NAME
+002390     MOVE ITEM-QUANTITY TO WS-ADD-QUANTITY
+002400     MOVE ITEM-PRICE    TO WS-ADD-PRICE
+002410
+002420     IF ITEM-QUANTITY = ZERO
+002430         MOVE "Invalid quantity" TO WS-REJECT-REASON
+002440         GO TO 2000-ADD-ITEM-REJECT
+002450     END-IF
+002460
+002470     IF ITEM-PRICE = ZERO
+002480         MOVE "Invalid price" TO WS-REJECT-REASON
+002490         GO TO 2000-ADD-ITEM-REJECT
+002500     END-IF
+002510
+002520     OPEN I-O INVENTORY-FILE
+002530     IF WS-INV-STATUS NOT EQUAL "00"
+002540         DISPLAY "Unable to open inventory file, status: "
+002550                 WS-INV-STATUS
+002560         MOVE "Inventory file unavailable" TO WS-REJECT-REASON
+002570         GO TO 2000-ADD-ITEM-REJECT
+002580     END-IF
+002590     READ INVENTORY-FILE
+002600         INVALID KEY
+002610             WRITE INVENTORY-RECORD
+002620             CLOSE INVENTORY-FILE
+002630             DISPLAY "Item added successfully"
+002640             GO TO 2000-ADD-ITEM-EXIT
+002650         NOT INVALID KEY
+002660             MOVE "Duplicate item id" TO WS-REJECT-REASON
+002670     END-READ
+002680     CLOSE INVENTORY-FILE.
+002690*
+002700 2000-ADD-ITEM-REJECT.
+002710     PERFORM 2010-WRITE-REJECT-ENTRY
+002720         THRU 2010-WRITE-REJECT-ENTRY-EXIT
+002730     DISPLAY "Item rejected: " WS-REJECT-REASON.
+002740 2000-ADD-ITEM-EXIT.
+002750     EXIT.
+002760*
+002770******************************************************************
+002780*    2010-WRITE-REJECT-ENTRY
+002790*    LOGS A REJECTED ADD-ITEM ENTRY TO THE REJECT FILE FOR LATER
+002800*    REVIEW.  USES THE WS-ADD- SNAPSHOT FIELDS RATHER THAN THE
+002810*    RECORD AREA DIRECTLY, SINCE A DUPLICATE-ID REJECT HAS
+002820*    ALREADY HAD THE RECORD AREA OVERWRITTEN BY THE KEYED READ
+002830*    THAT FOUND THE EXISTING RECORD.
+002840******************************************************************
+002850 2010-WRITE-REJECT-ENTRY.
+002860     MOVE ITEM-ID            TO REJ-ITEM-ID
+002870     MOVE WAREHOUSE-ID       TO REJ-WAREHOUSE-ID
+002880     MOVE WS-ADD-ITEM-NAME   TO REJ-ITEM-NAME
+002890     MOVE WS-ADD-QUANTITY    TO REJ-ITEM-QUANTITY
+002900     MOVE WS-ADD-PRICE       TO REJ-ITEM-PRICE
+002910     MOVE WS-REJECT-REASON   TO REJ-REASON
+002920     ACCEPT REJ-DATE         FROM DATE YYYYMMDD
+002930     ACCEPT REJ-TIME         FROM TIME
+002940
+002950     OPEN EXTEND REJECT-FILE
+002960     IF WS-REJ-STATUS EQUAL "35"
+002970         OPEN OUTPUT REJECT-FILE
+002980         CLOSE REJECT-FILE
+002990         OPEN EXTEND REJECT-FILE
+003000     END-IF
+003010     IF WS-REJ-STATUS NOT EQUAL "00"
+003020         DISPLAY "Unable to open reject file, status: "
+003030                 WS-REJ-STATUS
+003040         GO TO 2010-WRITE-REJECT-ENTRY-EXIT
+003050     END-IF
+003060     WRITE REJECTED-ITEM-RECORD
+003070     CLOSE REJECT-FILE.
+003080 2010-WRITE-REJECT-ENTRY-EXIT.
+003090     EXIT.
+003100*
+003110******************************************************************
+003120*    3000-UPDATE-QUANTITY
+003130*    LOOKS UP AN ITEM DIRECTLY BY KEY AND REWRITES ITS QUANTITY,
+003140*    LOGGING THE CHANGE TO THE AUDIT FILE.
+003150******************************************************************
+003160 3000-UPDATE-QUANTITY.
+003170     DISPLAY "Enter Item ID to update:"
+003180     ACCEPT WS-ITEM-ID
+003190     DISPLAY "Enter Warehouse ID:"
+003200     ACCEPT WS-WAREHOUSE-ID
+003210     DISPLAY "Enter new quantity:"
+003220     ACCEPT WS-QUANTITY
+003230
+003240     MOVE 'N' TO WS-FOUND-SW
+003250     OPEN I-O INVENTORY-FILE
+003260     IF WS-INV-STATUS NOT EQUAL "00"
+003270         DISPLAY "Unable to open inventory file, status: "
+003280                 WS-INV-STATUS
+003290         GO TO 3000-UPDATE-QUANTITY-EXIT
+003300     END-IF
+003310     MOVE WS-ITEM-ID TO ITEM-ID
+003320     MOVE WS-WAREHOUSE-ID TO WAREHOUSE-ID
+003330     READ INVENTORY-FILE
+003340         INVALID KEY
+003350             DISPLAY "Item not found"
+003360         NOT INVALID KEY
+003370             MOVE ITEM-QUANTITY TO WS-AUDIT-OLD-QTY
+003380             MOVE WS-QUANTITY TO ITEM-QUANTITY
+003390             MOVE WS-QUANTITY TO WS-AUDIT-NEW-QTY
+003400             REWRITE INVENTORY-RECORD
+003410             MOVE 'Y' TO WS-FOUND-SW
+003420     END-READ
+003430     CLOSE INVENTORY-FILE
+003440
+003450     IF WS-FOUND
+003460         PERFORM 5000-WRITE-QTY-AUDIT
+003470             THRU 5000-WRITE-QTY-AUDIT-EXIT
+003480         DISPLAY "Quantity updated successfully"
+003490     END-IF.
+003500 3000-UPDATE-QUANTITY-EXIT.
+003510     EXIT.
+003520*
+003530******************************************************************
+003540*    3500-UPDATE-PRICE
+003550*    LOOKS UP AN ITEM DIRECTLY BY KEY AND REWRITES ITS PRICE,
+003560*    LOGGING THE CHANGE TO THE AUDIT FILE AND THE PRICE-HISTORY
+003570*    FILE.
+003580******************************************************************
+003590 3500-UPDATE-PRICE.
+003600     DISPLAY "Enter Item ID to update:"
+003610     ACCEPT WS-ITEM-ID
+003620     DISPLAY "Enter Warehouse ID:"
+003630     ACCEPT WS-WAREHOUSE-ID
+003640     DISPLAY "Enter new price:"
+003650     ACCEPT WS-PRICE
+003660
+003670     MOVE 'N' TO WS-FOUND-SW
+003680     OPEN I-O INVENTORY-FILE
+003690     IF WS-INV-STATUS NOT EQUAL "00"
+003700         DISPLAY "Unable to open inventory file, status: "
+003710                 WS-INV-STATUS
+003720         GO TO 3500-UPDATE-PRICE-EXIT
+003730     END-IF
+003740     MOVE WS-ITEM-ID TO ITEM-ID
+003750     MOVE WS-WAREHOUSE-ID TO WAREHOUSE-ID
+003760     READ INVENTORY-FILE
+003770         INVALID KEY
+003780             DISPLAY "Item not found"
+003790         NOT INVALID KEY
+003800             MOVE ITEM-PRICE TO WS-AUDIT-OLD-PRICE
+003810             MOVE WS-PRICE TO ITEM-PRICE
+003820             MOVE WS-PRICE TO WS-AUDIT-NEW-PRICE
+003830             REWRITE INVENTORY-RECORD
+003840             MOVE 'Y' TO WS-FOUND-SW
+003850     END-READ
+003860     CLOSE INVENTORY-FILE
+003870
+003880     IF WS-FOUND
+003890         PERFORM 5100-WRITE-PRICE-AUDIT
+003900             THRU 5100-WRITE-PRICE-AUDIT-EXIT
+003910         PERFORM 5200-WRITE-PRICE-HISTORY
+003920             THRU 5200-WRITE-PRICE-HISTORY-EXIT
+003930         DISPLAY "Price updated successfully"
+003940     END-IF.
+003950 3500-UPDATE-PRICE-EXIT.
+003960     EXIT.
+003970*
+003980******************************************************************
+003990*    3700-UPDATE-REORDER-LEVELS
+004000*    LOOKS UP AN ITEM DIRECTLY BY KEY AND REWRITES ITS REORDER
+004010*    POINT AND REORDER QUANTITY.  THIS IS THE ONLY WAY TO CHANGE
+004020*    THOSE FIELDS ONCE A RECORD EXISTS - ADD-ITEM ONLY SETS THEM
+004030*    ON A NEW RECORD, AND CONVERTED/BATCH-ADDED RECORDS START AT
+004040*    ZERO.
+004050******************************************************************
+004060 3700-UPDATE-REORDER-LEVELS.
+004070     DISPLAY "Enter Item ID to update:"
+004080     ACCEPT WS-ITEM-ID
+004090     DISPLAY "Enter Warehouse ID:"
+004100     ACCEPT WS-WAREHOUSE-ID
+004110     DISPLAY "Enter new Reorder Point:"
+004120     ACCEPT WS-REORDER-POINT
+004130     DISPLAY "Enter new Reorder Quantity:"
+004140     ACCEPT WS-REORDER-QTY
+004150
+004160     MOVE 'N' TO WS-FOUND-SW
+004170     OPEN I-O INVENTORY-FILE
+004180     IF WS-INV-STATUS NOT EQUAL "00"
+004190         DISPLAY "Unable to open inventory file, status: "
+004200                 WS-INV-STATUS
+004210         GO TO 3700-UPDATE-REORDER-LEVELS-EXIT
+004220     END-IF
+004230     MOVE WS-ITEM-ID TO ITEM-ID
+004240     MOVE WS-WAREHOUSE-ID TO WAREHOUSE-ID
+004250     READ INVENTORY-FILE
+004260         INVALID KEY
+004270             DISPLAY "Item not found"
+004280         NOT INVALID KEY
+004290             MOVE WS-REORDER-POINT TO REORDER-POINT
+004300             MOVE WS-REORDER-QTY   TO REORDER-QTY
+004310             REWRITE INVENTORY-RECORD
+004320             MOVE 'Y' TO WS-FOUND-SW
+004330     END-READ
+004340     CLOSE INVENTORY-FILE
+004350
+004360     IF WS-FOUND
+004370         DISPLAY "Reorder levels updated successfully"
+004380     END-IF.
+004390 3700-UPDATE-REORDER-LEVELS-EXIT.
+004400     EXIT.
+004410*
+004420******************************************************************
+004430*    4000-DISPLAY-INVENTORY
+004440*    LISTS EVERY RECORD ON THE MASTER FILE IN KEY SEQUENCE.
+004450******************************************************************
+004460 4000-DISPLAY-INVENTORY.
+004470     OPEN INPUT INVENTORY-FILE
+004480     IF WS-INV-STATUS NOT EQUAL "00"
+004490         DISPLAY "Unable to open inventory file, status: "
+004500                 WS-INV-STATUS
+004510         GO TO 4000-DISPLAY-INVENTORY-EXIT
+004520     END-IF
+004530     MOVE 'N' TO WS-EOF-SW
+004540     PERFORM UNTIL WS-EOF
+004550         READ INVENTORY-FILE NEXT RECORD
+004560             AT END
+004570                 MOVE 'Y' TO WS-EOF-SW
+004580             NOT AT END
+004590                 IF ITEM-ACTIVE
+004600                     DISPLAY "ID: " ITEM-ID
+004610                             " Whse: " WAREHOUSE-ID
+004620                             " Name: " ITEM-NAME
+004630                             " Quantity: " ITEM-QUANTITY
+004640                             " Price: " ITEM-PRICE
+004650                 END-IF
+004660         END-READ
+004670     END-PERFORM
+004680     CLOSE INVENTORY-FILE.
+004690 4000-DISPLAY-INVENTORY-EXIT.
+004700     EXIT.
+004710*
+004720******************************************************************
+004730*    4500-DEACTIVATE-ITEM
+004740*    FLAGS A DISCONTINUED ITEM INACTIVE WITHOUT REMOVING ITS
+004750*    RECORD FROM THE MASTER FILE.
+004760******************************************************************
+004770 4500-DEACTIVATE-ITEM.
+004780     DISPLAY "Enter Item ID to deactivate:"
+004790     ACCEPT WS-ITEM-ID
+004800     DISPLAY "Enter Warehouse ID:"
+004810     ACCEPT WS-WAREHOUSE-ID
+004820
+004830     MOVE 'N' TO WS-FOUND-SW
+004840     OPEN I-O INVENTORY-FILE
+004850     IF WS-INV-STATUS NOT EQUAL "00"
+004860         DISPLAY "Unable to open inventory file, status: "
+004870                 WS-INV-STATUS
+004880         GO TO 4500-DEACTIVATE-ITEM-EXIT
+004890     END-IF
+004900     MOVE WS-ITEM-ID TO ITEM-ID
+004910     MOVE WS-WAREHOUSE-ID TO WAREHOUSE-ID
+004920     READ INVENTORY-FILE
+004930         INVALID KEY
+004940             DISPLAY "Item not found"
+004950         NOT INVALID KEY
+004960             SET ITEM-INACTIVE TO TRUE
+004970             REWRITE INVENTORY-RECORD
+004980             MOVE 'Y' TO WS-FOUND-SW
+004990     END-READ
+005000     CLOSE INVENTORY-FILE
+005010
+005020     IF WS-FOUND
+005030         DISPLAY "Item deactivated successfully"
+005040     END-IF.
+005050 4500-DEACTIVATE-ITEM-EXIT.
+005060     EXIT.
+005070*
+005080******************************************************************
+005090*    4700-TRANSFER-STOCK
+005100*    MOVES A QUANTITY OF AN ITEM FROM ONE WAREHOUSE LOCATION TO
+005110*    ANOTHER.  THE SOURCE RECORD MUST EXIST AND HOLD ENOUGH
+005120*    QUANTITY; THE DESTINATION RECORD IS CREATED IF IT DOES NOT
+005130*    ALREADY EXIST FOR THAT ITEM, USING THE SOURCE RECORD'S NAME,
+005140*    CATEGORY, PRICE, AND REORDER LEVELS RATHER THAN BLANKS OR
+005150*    ZEROES.  BOTH LEGS OF THE MOVE ARE LOGGED TO THE AUDIT FILE.
+005160******************************************************************
+005170 4700-TRANSFER-STOCK.
+005180     DISPLAY "Enter Item ID to transfer:"
+005190     ACCEPT WS-ITEM-ID
+005200     DISPLAY "Enter Source Warehouse ID:"
+005210     ACCEPT WS-SRC-WAREHOUSE
+005220     DISPLAY "Enter Destination Warehouse ID:"
+005230     ACCEPT WS-DST-WAREHOUSE
+005240     DISPLAY "Enter Quantity to transfer:"
+005250     ACCEPT WS-XFER-QTY
+005260
+005270     MOVE 'N' TO WS-FOUND-SW
+005280     MOVE 'N' TO WS-DEST-FOUND-SW
+005290     OPEN I-O INVENTORY-FILE
+005300     IF WS-INV-STATUS NOT EQUAL "00"
+005310         DISPLAY "Unable to open inventory file, status: "
+005320                 WS-INV-STATUS
+005330         GO TO 4700-TRANSFER-STOCK-EXIT
+005340     END-IF
+005350     MOVE WS-ITEM-ID       TO ITEM-ID
+005360     MOVE WS-SRC-WAREHOUSE TO WAREHOUSE-ID
+005370     READ INVENTORY-FILE
+005380         INVALID KEY
+005390             DISPLAY "Source item/warehouse not found"
+005400             CLOSE INVENTORY-FILE
+005410             GO TO 4700-TRANSFER-STOCK-EXIT
+005420     END-READ
+005430
+005440     IF ITEM-QUANTITY < WS-XFER-QTY
+005450         DISPLAY "Insufficient quantity at source warehouse"
+005460         CLOSE INVENTORY-FILE
+005470         GO TO 4700-TRANSFER-STOCK-EXIT
+005480     END-IF
+005490
+005500     MOVE ITEM-NAME       TO WS-XFER-ITEM-NAME
+005510     MOVE ITEM-CATEGORY   TO WS-XFER-CATEGORY
+005520     MOVE ITEM-PRICE      TO WS-XFER-PRICE
+005530     MOVE REORDER-POINT   TO WS-XFER-REORDER-POINT
+005540     MOVE REORDER-QTY     TO WS-XFER-REORDER-QTY
+005550
+005560     MOVE ITEM-QUANTITY TO WS-AUDIT-OLD-QTY
+005570     SUBTRACT WS-XFER-QTY FROM ITEM-QUANTITY
+005580     MOVE ITEM-QUANTITY TO WS-AUDIT-NEW-QTY
+005590     REWRITE INVENTORY-RECORD
+005600     MOVE 'Y' TO WS-FOUND-SW
+005610     MOVE WS-SRC-WAREHOUSE TO WS-WAREHOUSE-ID
+005620     PERFORM 5000-WRITE-QTY-AUDIT
+005630         THRU 5000-WRITE-QTY-AUDIT-EXIT
+005640
+005650     MOVE WS-ITEM-ID       TO ITEM-ID
+005660     MOVE WS-DST-WAREHOUSE TO WAREHOUSE-ID
+005670     READ INVENTORY-FILE
+005680         INVALID KEY
+005690             MOVE ZERO                  TO WS-AUDIT-OLD-QTY
+005700             MOVE WS-XFER-QTY           TO ITEM-QUANTITY
+005710             MOVE WS-XFER-QTY           TO WS-AUDIT-NEW-QTY
+005720             MOVE WS-XFER-ITEM-NAME     TO ITEM-NAME
+005730             MOVE WS-XFER-CATEGORY      TO ITEM-CATEGORY
+005740             MOVE WS-XFER-PRICE         TO ITEM-PRICE
+005750             MOVE WS-XFER-REORDER-POINT TO REORDER-POINT
+005760             MOVE WS-XFER-REORDER-QTY   TO REORDER-QTY
+005770             SET ITEM-ACTIVE  TO TRUE
+005780             WRITE INVENTORY-RECORD
+005790             MOVE 'Y' TO WS-DEST-FOUND-SW
+005800         NOT INVALID KEY
+005810             MOVE ITEM-QUANTITY TO WS-AUDIT-OLD-QTY
+005820             ADD WS-XFER-QTY TO ITEM-QUANTITY
+005830             MOVE ITEM-QUANTITY TO WS-AUDIT-NEW-QTY
+005840             REWRITE INVENTORY-RECORD
+005850             MOVE 'Y' TO WS-DEST-FOUND-SW
+005860     END-READ
+005870     CLOSE INVENTORY-FILE
+005880     MOVE WS-DST-WAREHOUSE TO WS-WAREHOUSE-ID
+005890     PERFORM 5000-WRITE-QTY-AUDIT
+005900         THRU 5000-WRITE-QTY-AUDIT-EXIT
+005910
+005920     IF WS-FOUND AND WS-DEST-FOUND
+005930         DISPLAY "Stock transferred successfully"
+005940     END-IF.
+005950 4700-TRANSFER-STOCK-EXIT.
+005960     EXIT.
+005970*
+005980******************************************************************
+005990*    5000-WRITE-QTY-AUDIT
+006000*    APPENDS A QUANTITY-CHANGE ROW TO THE AUDIT LOG.
+006010******************************************************************
+006020 5000-WRITE-QTY-AUDIT.
+006030     MOVE WS-ITEM-ID       TO AUDIT-ITEM-ID
+006040     MOVE WS-WAREHOUSE-ID  TO AUDIT-WAREHOUSE-ID
+006050     SET AUDIT-QTY-CHANGE  TO TRUE
+006060     MOVE WS-AUDIT-OLD-QTY TO AUDIT-OLD-VALUE
+006070     MOVE WS-AUDIT-NEW-QTY TO AUDIT-NEW-VALUE
+006080     ACCEPT AUDIT-DATE     FROM DATE YYYYMMDD
+006090     ACCEPT AUDIT-TIME     FROM TIME
+006100     MOVE WS-OPERATOR-ID   TO AUDIT-OPERATOR-ID
+006110
+006120     OPEN EXTEND AUDIT-FILE
+006130     IF WS-AUD-STATUS EQUAL "35"
+006140         OPEN OUTPUT AUDIT-FILE
+006150         CLOSE AUDIT-FILE
+006160         OPEN EXTEND AUDIT-FILE
+006170     END-IF
+006180     IF WS-AUD-STATUS NOT EQUAL "00"
+006190         DISPLAY "Unable to open audit file, status: "
+006200                 WS-AUD-STATUS
+006210         GO TO 5000-WRITE-QTY-AUDIT-EXIT
+006220     END-IF
+006230     WRITE AUDIT-RECORD
+006240     CLOSE AUDIT-FILE.
+006250 5000-WRITE-QTY-AUDIT-EXIT.
+006260     EXIT.
+006270*
+006280******************************************************************
+006290*    5100-WRITE-PRICE-AUDIT
+006300*    APPENDS A PRICE-CHANGE ROW TO THE AUDIT LOG.
+006310******************************************************************
+006320 5100-WRITE-PRICE-AUDIT.
+006330     MOVE WS-ITEM-ID         TO AUDIT-ITEM-ID
+006340     MOVE WS-WAREHOUSE-ID    TO AUDIT-WAREHOUSE-ID
+006350     SET AUDIT-PRICE-CHANGE  TO TRUE
+006360     MOVE WS-AUDIT-OLD-PRICE TO AUDIT-OLD-VALUE
+006370     MOVE WS-AUDIT-NEW-PRICE TO AUDIT-NEW-VALUE
+006380     ACCEPT AUDIT-DATE       FROM DATE YYYYMMDD
+006390     ACCEPT AUDIT-TIME       FROM TIME
+006400     MOVE WS-OPERATOR-ID     TO AUDIT-OPERATOR-ID
+006410
+006420     OPEN EXTEND AUDIT-FILE
+006430     IF WS-AUD-STATUS EQUAL "35"
+006440         OPEN OUTPUT AUDIT-FILE
+006450         CLOSE AUDIT-FILE
+006460         OPEN EXTEND AUDIT-FILE
+006470     END-IF
+006480     IF WS-AUD-STATUS NOT EQUAL "00"
+006490         DISPLAY "Unable to open audit file, status: "
+006500                 WS-AUD-STATUS
+006510         GO TO 5100-WRITE-PRICE-AUDIT-EXIT
+006520     END-IF
+006530     WRITE AUDIT-RECORD
+006540     CLOSE AUDIT-FILE.
+006550 5100-WRITE-PRICE-AUDIT-EXIT.
+006560     EXIT.
+006570*
+006580******************************************************************
+006590*    5200-WRITE-PRICE-HISTORY
+006600*    APPENDS A ROW TO THE PRICE-HISTORY FILE SO PRICE TRENDS CAN
+006610*    BE REPORTED ON WITHOUT DIGGING THROUGH OLD FILE BACKUPS.
+006620******************************************************************
+006630 5200-WRITE-PRICE-HISTORY.
+006640     MOVE WS-ITEM-ID         TO PH-ITEM-ID
+006650     MOVE WS-WAREHOUSE-ID    TO PH-WAREHOUSE-ID
+006660     MOVE WS-AUDIT-OLD-PRICE TO PH-OLD-PRICE
+006670     MOVE WS-AUDIT-NEW-PRICE TO PH-NEW-PRICE
+006680     ACCEPT PH-EFFECTIVE-DATE FROM DATE YYYYMMDD
+006690
+006700     OPEN EXTEND PRICE-HISTORY-FILE
+006710     IF WS-PHS-STATUS EQUAL "35"
+006720         OPEN OUTPUT PRICE-HISTORY-FILE
+006730         CLOSE PRICE-HISTORY-FILE
+006740         OPEN EXTEND PRICE-HISTORY-FILE
+006750     END-IF
+006760     IF WS-PHS-STATUS NOT EQUAL "00"
+006770         DISPLAY "Unable to open price history file, status: "
+006780                 WS-PHS-STATUS
+006790         GO TO 5200-WRITE-PRICE-HISTORY-EXIT
+006800     END-IF
+006810     WRITE PRICE-HISTORY-RECORD
+006820     CLOSE PRICE-HISTORY-FILE.
+006830 5200-WRITE-PRICE-HISTORY-EXIT.
+006840     EXIT.
