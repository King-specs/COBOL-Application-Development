@@ -0,0 +1,450 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. INVENTORY-BATCH-UPDATE.
+000030 AUTHOR. J-R-MCALLISTER.
+000040 INSTALLATION. DISTRIBUTION-CENTER-APPLICATIONS-GROUP.
+000050 DATE-WRITTEN. 08/08/2026.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*    DESCRIPTION:  UNATTENDED BATCH ENTRY POINT FOR THE INVENTORY
+000090*                  MASTER FILE.  READS A TRANSACTION FILE BUILT
+000100*                  BY THE OVERNIGHT POS EXTRACT AND APPLIES EACH
+000110*                  ADD OR QUANTITY/PRICE UPDATE TRANSACTION
+000120*                  AGAINST INVENTORY.DAT, SO THE NEXT MORNING'S
+000130*                  STOCK MOVEMENTS DO NOT HAVE TO BE KEYED IN ONE
+000140*                  AT A TIME THROUGH THE INTERACTIVE MENU.
+000150*
+000160*    MODIFICATION HISTORY
+000170*    DATE       INIT  DESCRIPTION
+000180*    ---------  ----  -------------------------------------------
+000190*    2026-08-08 JRM   ORIGINAL PROGRAM.
+000200*    2026-08-08 JRM   CARRIED TRAN-WAREHOUSE-ID INTO WAREHOUSE-ID
+000210*                     ON ADD AND UPDATE TRANSACTIONS NOW THAT THE
+000220*                     MASTER KEY INCLUDES WAREHOUSE LOCATION.
+000230*    2026-08-08 JRM   DEFAULTS ITEM-CATEGORY TO SPACES ON BATCH
+000240*                     ADDS SINCE THE TRANSACTION FILE DOES NOT
+000250*                     CARRY A CATEGORY.
+000260*    2026-08-08 JRM   APPLY-UPDATE NOW ALSO APPENDS A ROW TO THE
+000270*                     PRICE-HISTORY FILE WHEN A TRANSACTION
+000280*                     CHANGES ITEM-PRICE.
+000290*    2026-08-08 JRM   ADDED RESTART CHECKPOINTING - PROGRESS IS
+000300*                     COMMITTED TO A CHECKPOINT FILE EVERY
+000310*                     WS-CHECKPOINT-INTERVAL TRANSACTIONS, AND A
+000320*                     RERUN NOW SKIPS TRANSACTIONS AT OR BELOW
+000330*                     THE LAST COMMITTED SEQUENCE NUMBER SO AN
+000340*                     ABEND PARTWAY THROUGH A RUN DOES NOT FORCE
+000350*                     A FULL REPROCESS.
+000360*    2026-08-08 JRM   DROPPED WS-CHECKPOINT-INTERVAL TO 1.  "U"
+000370*                     TRANSACTIONS APPLY A RUNNING QTY DELTA, SO
+000380*                     REPLAYING AN ALREADY-APPLIED UPDATE AFTER A
+000390*                     RESTART DOUBLE-COUNTS IT; CHECKPOINTING
+000400*                     AFTER EVERY TRANSACTION IS WHAT MAKES THE
+000410*                     SKIP-ON-RESTART LOGIC SAFE FOR THOSE.
+000420*                     AUDIT-FILE LOG ENTRIES NOW ALSO CARRY
+000430*                     WAREHOUSE-ID.
+000440*    2026-08-08 JRM   ADDED FILE STATUS CHECKS AFTER THE
+000450*                     TRANSACTION, INVENTORY, AUDIT, AND PRICE-
+000460*                     HISTORY FILE OPENS SO AN OPEN FAILURE IS
+000470*                     REPORTED AND ABANDONED INSTEAD OF FALLING
+000480*                     THROUGH TO A READ/WRITE AGAINST A CLOSED
+000490*                     FILE.  2100-APPLY-ADD NOW REJECTS AN "A"
+000500*                     TRANSACTION WHOSE QUANTITY IS ZERO OR
+000510*                     NEGATIVE INSTEAD OF LETTING THE MOVE INTO
+000520*                     THE UNSIGNED ITEM-QUANTITY SILENTLY STORE
+000530*                     ITS ABSOLUTE VALUE.
+000540*    2026-08-08 JRM   AUDIT-FILE AND PRICE-HISTORY-FILE ARE NOW
+000550*                     SELECT OPTIONAL AND GET BUILT ON FIRST USE
+000560*                     (STATUS 35 ON OPEN EXTEND NOW TRIGGERS AN
+000570*                     OPEN OUTPUT/CLOSE BEFORE THE EXTEND IS
+000580*                     RETRIED) SINCE NOTHING ELSE EVER CREATED
+000590*                     THESE FILES ON A FRESH INSTALL.
+000600*                     6100-WRITE-CHECKPOINT NOW CHECKS WS-CKP-
+000610*                     STATUS AFTER THE OPEN AND LEAVES WS-LAST-
+000620*                     COMMITTED-SEQ UNCHANGED IF THE WRITE CANNOT
+000630*                     BE PERSISTED, SO A RESTART DOES NOT FALSELY
+000640*                     BELIEVE A TRANSACTION WAS COMMITTED.
+000650*                     2200-APPLY-UPDATE NOW REJECTS A "U"
+000660*                     TRANSACTION THAT WOULD DRIVE ITEM-QUANTITY
+000670*                     NEGATIVE INSTEAD OF LETTING THE ADD INTO
+000680*                     THE UNSIGNED FIELD SILENTLY STORE ITS
+000690*                     ABSOLUTE VALUE.
+000700******************************************************************
+000710 ENVIRONMENT DIVISION.
+000720 INPUT-OUTPUT SECTION.
+000730 FILE-CONTROL.
+000740     SELECT TRANSACTION-FILE ASSIGN TO "invtrans.dat"
+000750         ORGANIZATION IS LINE SEQUENTIAL
+000760         FILE STATUS IS WS-TRAN-STATUS.
+000770
+000780     SELECT INVENTORY-FILE ASSIGN TO "inventory.dat"
+000790         ORGANIZATION IS INDEXED
+000800         ACCESS MODE IS DYNAMIC
+000810         RECORD KEY IS INVENTORY-KEY
+000820         FILE STATUS IS WS-INV-STATUS.
+000830
+000840     SELECT OPTIONAL AUDIT-FILE ASSIGN TO "auditlog.dat"
+000850         ORGANIZATION IS LINE SEQUENTIAL
+000860         FILE STATUS IS WS-AUD-STATUS.
+000870
+000880     SELECT OPTIONAL PRICE-HISTORY-FILE ASSIGN TO "pricehist.dat"
+000890         ORGANIZATION IS LINE SEQUENTIAL
+000900         FILE STATUS IS WS-PHS-STATUS.
+000910
+000920     SELECT CHECKPOINT-FILE ASSIGN TO "invckpt.dat"
+000930         ORGANIZATION IS LINE SEQUENTIAL
+000940         FILE STATUS IS WS-CKP-STATUS.
+000950 DATA DIVISION.
+000960 FILE SECTION.
+000970 FD  TRANSACTION-FILE.
+000980     COPY TRANREC.
+000990*
+001000 FD  INVENTORY-FILE.
+001010     COPY INVREC.
+001020*
+001030 FD  AUDIT-FILE.
+001040     COPY AUDREC.
+001050*
+001060 FD  PRICE-HISTORY-FILE.
+001070     COPY PRCHIST.
+001080*
+001090 FD  CHECKPOINT-FILE.
+001100     COPY CKPTREC.
+001110*
+001120 WORKING-STORAGE SECTION.
+001130 01  WS-SWITCHES.
+001140     05  WS-EOF-SW            PIC X(01)   VALUE 'N'.
+001150         88  WS-EOF                       VALUE 'Y'.
+001160 01  WS-TRAN-STATUS           PIC X(02).
+001170 01  WS-INV-STATUS            PIC X(02).
+001180 01  WS-AUD-STATUS            PIC X(02).
+001190 01  WS-PHS-STATUS            PIC X(02).
+001200 01  WS-CKP-STATUS            PIC X(02).
+001210 01  WS-OPERATOR-ID           PIC X(05)   VALUE "BATCH".
+001220*
+001230******************************************************************
+001240*    RUN TOTALS
+001250******************************************************************
+001260 01  WS-TOTALS.
+001270     05  WS-ADD-COUNT         PIC 9(07)   COMP VALUE ZERO.
+001280     05  WS-UPDATE-COUNT      PIC 9(07)   COMP VALUE ZERO.
+001290     05  WS-REJECT-COUNT      PIC 9(07)   COMP VALUE ZERO.
+001300*
+001310******************************************************************
+001320*    RESTART CHECKPOINT WORK AREAS
+001330******************************************************************
+001340 01  WS-CHECKPOINT-INTERVAL   PIC 9(05)   COMP VALUE 1.
+001350 01  WS-RECORDS-SINCE-CKPT    PIC 9(05)   COMP VALUE ZERO.
+001360 01  WS-LAST-COMMITTED-SEQ    PIC 9(07)   COMP VALUE ZERO.
+001370 01  WS-LAST-PROCESSED-SEQ    PIC 9(07)   COMP VALUE ZERO.
+001380*
+001390******************************************************************
+001400*    AUDIT LOGGING WORK AREAS
+001410******************************************************************
+001420 01  WS-AUDIT-OLD-QTY         PIC 9(05).
+001430 01  WS-AUDIT-NEW-QTY         PIC 9(05).
+001440 01  WS-AUDIT-OLD-PRICE       PIC 9(05)V99.
+001450 01  WS-AUDIT-NEW-PRICE       PIC 9(05)V99.
+001460 01  WS-UPDATED-QTY           PIC S9(06).
+001470*
+001480 PROCEDURE DIVISION.
+001490******************************************************************
+001500*    0000-MAINLINE
+001510*    DRIVES THE BATCH TRANSACTION UPDATE RUN.
+001520******************************************************************
+001530 0000-MAINLINE.
+001540     PERFORM 1000-INITIALIZE
+001550         THRU 1000-INITIALIZE-EXIT
+001560     PERFORM UNTIL WS-EOF
+001570         PERFORM 2000-PROCESS-TRANSACTION
+001580             THRU 2000-PROCESS-TRANSACTION-EXIT
+001590     END-PERFORM
+001600     PERFORM 9000-TERMINATE
+001610         THRU 9000-TERMINATE-EXIT
+001620     STOP RUN.
+001630*
+001640 1000-INITIALIZE.
+001650     OPEN INPUT TRANSACTION-FILE
+001660     IF WS-TRAN-STATUS NOT EQUAL "00"
+001670         DISPLAY "Unable to open transaction file, status: "
+001680                 WS-TRAN-STATUS
+001690         MOVE 'Y' TO WS-EOF-SW
+001700         GO TO 1000-INITIALIZE-EXIT
+001710     END-IF
+001720     OPEN I-O INVENTORY-FILE
+001730     IF WS-INV-STATUS NOT EQUAL "00"
+001740         DISPLAY "Unable to open inventory file, status: "
+001750                 WS-INV-STATUS
+001760         CLOSE TRANSACTION-FILE
+001770         MOVE 'Y' TO WS-EOF-SW
+001780         GO TO 1000-INITIALIZE-EXIT
+001790     END-IF
+001800     PERFORM 1100-READ-CHECKPOINT
+001810         THRU 1100-READ-CHECKPOINT-EXIT
+001820     READ TRANSACTION-FILE
+001830         AT END
+001840             MOVE 'Y' TO WS-EOF-SW
+001850     END-READ.
+001860 1000-INITIALIZE-EXIT.
+001870     EXIT.
+001880*
+001890******************************************************************
+001900*    1100-READ-CHECKPOINT
+001910*    LOADS THE SEQUENCE NUMBER OF THE LAST TRANSACTION COMMITTED
+001920*    BY A PRIOR RUN, IF A CHECKPOINT FILE EXISTS, SO THIS RUN
+001930*    CAN SKIP TRANSACTIONS ALREADY APPLIED BEFORE AN ABEND.
+001940******************************************************************
+001950 1100-READ-CHECKPOINT.
+001960     OPEN INPUT CHECKPOINT-FILE
+001970     IF WS-CKP-STATUS NOT EQUAL "00"
+001980         GO TO 1100-READ-CHECKPOINT-EXIT
+001990     END-IF
+002000
+002010     READ CHECKPOINT-FILE
+002020         AT END
+002030             CLOSE CHECKPOINT-FILE
+002040             GO TO 1100-READ-CHECKPOINT-EXIT
+002050     END-READ
+002060     MOVE CKPT-LAST-SEQUENCE-NO TO WS-LAST-COMMITTED-SEQ
+002070     CLOSE CHECKPOINT-FILE.
+002080 1100-READ-CHECKPOINT-EXIT.
+002090     EXIT.
+002100*
+002110 2000-PROCESS-TRANSACTION.
+002120     IF TRAN-SEQUENCE-NO NOT > WS-LAST-COMMITTED-SEQ
+002130         GO TO 2000-PROCESS-TRANSACTION-READ
+002140     END-IF
+002150
+002160     EVALUATE TRUE
+002170         WHEN TRAN-ADD-ITEM
+002180             PERFORM 2100-APPLY-ADD
+002190                 THRU 2100-APPLY-ADD-EXIT
+002200         WHEN TRAN-UPDATE-ITEM
+002210             PERFORM 2200-APPLY-UPDATE
+002220                 THRU 2200-APPLY-UPDATE-EXIT
+002230         WHEN OTHER
+002240             DISPLAY "Invalid transaction type for item: "
+002250                     TRAN-ITEM-ID
+002260             ADD 1 TO WS-REJECT-COUNT
+002270     END-EVALUATE
+002280
+002290     MOVE TRAN-SEQUENCE-NO TO WS-LAST-PROCESSED-SEQ
+002300     PERFORM 6000-CHECKPOINT-IF-DUE
+002310         THRU 6000-CHECKPOINT-IF-DUE-EXIT.
+002320*
+002330 2000-PROCESS-TRANSACTION-READ.
+002340     READ TRANSACTION-FILE
+002350         AT END
+002360             MOVE 'Y' TO WS-EOF-SW
+002370     END-READ.
+002380 2000-PROCESS-TRANSACTION-EXIT.
+002390     EXIT.
+002400*
+002410******************************************************************
+002420*    2100-APPLY-ADD
+002430*    ADDS A NEW ITEM FROM AN "A" TYPE TRANSACTION.
+002440******************************************************************
+002450 2100-APPLY-ADD.
+002460     IF TRAN-QTY-DELTA NOT > ZERO
+002470         DISPLAY "Invalid quantity for new item, not added: "
+002480                 TRAN-ITEM-ID
+002490         ADD 1 TO WS-REJECT-COUNT
+002500         GO TO 2100-APPLY-ADD-EXIT
+002510     END-IF
+002520     MOVE TRAN-ITEM-ID      TO ITEM-ID
+002530     MOVE TRAN-WAREHOUSE-ID TO WAREHOUSE-ID
+002540     MOVE TRAN-ITEM-NAME    TO ITEM-NAME
+002550     MOVE SPACES            TO ITEM-CATEGORY
+002560     MOVE TRAN-QTY-DELTA    TO ITEM-QUANTITY
+002570     MOVE TRAN-PRICE        TO ITEM-PRICE
+002580     MOVE ZERO              TO REORDER-POINT
+002590     MOVE ZERO              TO REORDER-QTY
+002600     SET ITEM-ACTIVE        TO TRUE
+002610     WRITE INVENTORY-RECORD
+002620         INVALID KEY
+002630             DISPLAY "Item ID already exists, not added: "
+002640                     TRAN-ITEM-ID
+002650             ADD 1 TO WS-REJECT-COUNT
+002660         NOT INVALID KEY
+002670             ADD 1 TO WS-ADD-COUNT
+002680     END-WRITE.
+002690 2100-APPLY-ADD-EXIT.
+002700     EXIT.
+002710*
+002720******************************************************************
+002730*    2200-APPLY-UPDATE
+002740*    APPLIES A QUANTITY DELTA AND OPTIONAL PRICE CHANGE FROM A
+002750*    "U" TYPE TRANSACTION, LOGGING BOTH TO THE AUDIT FILE.
+002760******************************************************************
+002770 2200-APPLY-UPDATE.
+002780     MOVE TRAN-ITEM-ID      TO ITEM-ID
+002790     MOVE TRAN-WAREHOUSE-ID TO WAREHOUSE-ID
+002800     READ INVENTORY-FILE
+002810         INVALID KEY
+002820             DISPLAY "Item not found, update rejected: "
+002830                     TRAN-ITEM-ID
+002840             ADD 1 TO WS-REJECT-COUNT
+002850             GO TO 2200-APPLY-UPDATE-EXIT
+002860     END-READ
+002870     COMPUTE WS-UPDATED-QTY = ITEM-QUANTITY + TRAN-QTY-DELTA
+002880     IF WS-UPDATED-QTY < ZERO
+002890         DISPLAY "Quantity update would go negative, rejected: "
+002900                 TRAN-ITEM-ID
+002910         ADD 1 TO WS-REJECT-COUNT
+002920         GO TO 2200-APPLY-UPDATE-EXIT
+002930     END-IF
+002940     MOVE ITEM-QUANTITY TO WS-AUDIT-OLD-QTY
+002950     MOVE WS-UPDATED-QTY TO ITEM-QUANTITY
+002960     MOVE ITEM-QUANTITY TO WS-AUDIT-NEW-QTY
+002970     IF TRAN-PRICE NOT EQUAL ZERO
+002980         MOVE ITEM-PRICE TO WS-AUDIT-OLD-PRICE
+002990         MOVE TRAN-PRICE TO ITEM-PRICE
+003000         MOVE TRAN-PRICE TO WS-AUDIT-NEW-PRICE
+003010     END-IF
+003020     REWRITE INVENTORY-RECORD
+003030     PERFORM 5000-WRITE-QTY-AUDIT
+003040         THRU 5000-WRITE-QTY-AUDIT-EXIT
+003050     IF TRAN-PRICE NOT EQUAL ZERO
+003060         PERFORM 5100-WRITE-PRICE-AUDIT
+003070             THRU 5100-WRITE-PRICE-AUDIT-EXIT
+003080         PERFORM 5200-WRITE-PRICE-HISTORY
+003090             THRU 5200-WRITE-PRICE-HISTORY-EXIT
+003100     END-IF
+003110     ADD 1 TO WS-UPDATE-COUNT.
+003120 2200-APPLY-UPDATE-EXIT.
+003130     EXIT.
+003140*
+003150******************************************************************
+003160*    5000-WRITE-QTY-AUDIT
+003170*    APPENDS A QUANTITY-CHANGE ROW TO THE AUDIT LOG.
+003180******************************************************************
+003190 5000-WRITE-QTY-AUDIT.
+003200     MOVE TRAN-ITEM-ID      TO AUDIT-ITEM-ID
+003210     MOVE TRAN-WAREHOUSE-ID TO AUDIT-WAREHOUSE-ID
+003220     SET AUDIT-QTY-CHANGE  TO TRUE
+003230     MOVE WS-AUDIT-OLD-QTY TO AUDIT-OLD-VALUE
+003240     MOVE WS-AUDIT-NEW-QTY TO AUDIT-NEW-VALUE
+003250     ACCEPT AUDIT-DATE     FROM DATE YYYYMMDD
+003260     ACCEPT AUDIT-TIME     FROM TIME
+003270     MOVE WS-OPERATOR-ID   TO AUDIT-OPERATOR-ID
+003280
+003290     OPEN EXTEND AUDIT-FILE
+003300     IF WS-AUD-STATUS EQUAL "35"
+003310         OPEN OUTPUT AUDIT-FILE
+003320         CLOSE AUDIT-FILE
+003330         OPEN EXTEND AUDIT-FILE
+003340     END-IF
+003350     IF WS-AUD-STATUS NOT EQUAL "00"
+003360         DISPLAY "Unable to open audit file, status: "
+003370                 WS-AUD-STATUS
+003380         GO TO 5000-WRITE-QTY-AUDIT-EXIT
+003390     END-IF
+003400     WRITE AUDIT-RECORD
+003410     CLOSE AUDIT-FILE.
+003420 5000-WRITE-QTY-AUDIT-EXIT.
+003430     EXIT.
+003440*
+003450******************************************************************
+003460*    5100-WRITE-PRICE-AUDIT
+003470*    APPENDS A PRICE-CHANGE ROW TO THE AUDIT LOG.
+003480******************************************************************
+003490 5100-WRITE-PRICE-AUDIT.
+003500     MOVE TRAN-ITEM-ID       TO AUDIT-ITEM-ID
+003510     MOVE TRAN-WAREHOUSE-ID  TO AUDIT-WAREHOUSE-ID
+003520     SET AUDIT-PRICE-CHANGE  TO TRUE
+003530     MOVE WS-AUDIT-OLD-PRICE TO AUDIT-OLD-VALUE
+003540     MOVE WS-AUDIT-NEW-PRICE TO AUDIT-NEW-VALUE
+003550     ACCEPT AUDIT-DATE       FROM DATE YYYYMMDD
+003560     ACCEPT AUDIT-TIME       FROM TIME
+003570     MOVE WS-OPERATOR-ID     TO AUDIT-OPERATOR-ID
+003580
+003590     OPEN EXTEND AUDIT-FILE
+003600     IF WS-AUD-STATUS EQUAL "35"
+003610         OPEN OUTPUT AUDIT-FILE
+003620         CLOSE AUDIT-FILE
+003630         OPEN EXTEND AUDIT-FILE
+003640     END-IF
+003650     IF WS-AUD-STATUS NOT EQUAL "00"
+003660         DISPLAY "Unable to open audit file, status: "
+003670                 WS-AUD-STATUS
+003680         GO TO 5100-WRITE-PRICE-AUDIT-EXIT
+003690     END-IF
+003700     WRITE AUDIT-RECORD
+003710     CLOSE AUDIT-FILE.
+003720 5100-WRITE-PRICE-AUDIT-EXIT.
+003730     EXIT.
+003740*
+003750******************************************************************
+003760*    5200-WRITE-PRICE-HISTORY
+003770*    APPENDS A ROW TO THE PRICE-HISTORY FILE SO PRICE TRENDS CAN
+003780*    BE REPORTED ON WITHOUT DIGGING THROUGH OLD FILE BACKUPS.
+003790******************************************************************
+003800 5200-WRITE-PRICE-HISTORY.
+003810     MOVE TRAN-ITEM-ID       TO PH-ITEM-ID
+003820     MOVE TRAN-WAREHOUSE-ID  TO PH-WAREHOUSE-ID
+003830     MOVE WS-AUDIT-OLD-PRICE TO PH-OLD-PRICE
+003840     MOVE WS-AUDIT-NEW-PRICE TO PH-NEW-PRICE
+003850     ACCEPT PH-EFFECTIVE-DATE FROM DATE YYYYMMDD
+003860
+003870     OPEN EXTEND PRICE-HISTORY-FILE
+003880     IF WS-PHS-STATUS EQUAL "35"
+003890         OPEN OUTPUT PRICE-HISTORY-FILE
+003900         CLOSE PRICE-HISTORY-FILE
+003910         OPEN EXTEND PRICE-HISTORY-FILE
+003920     END-IF
+003930     IF WS-PHS-STATUS NOT EQUAL "00"
+003940         DISPLAY "Unable to open price history file, status: "
+003950                 WS-PHS-STATUS
+003960         GO TO 5200-WRITE-PRICE-HISTORY-EXIT
+003970     END-IF
+003980     WRITE PRICE-HISTORY-RECORD
+003990     CLOSE PRICE-HISTORY-FILE.
+004000 5200-WRITE-PRICE-HISTORY-EXIT.
+004010     EXIT.
+004020*
+004030******************************************************************
+004040*    6000-CHECKPOINT-IF-DUE
+004050*    COMMITS A RESTART CHECKPOINT ONCE WS-CHECKPOINT-INTERVAL
+004060*    TRANSACTIONS HAVE BEEN PROCESSED SINCE THE LAST CHECKPOINT.
+004070******************************************************************
+004080 6000-CHECKPOINT-IF-DUE.
+004090     ADD 1 TO WS-RECORDS-SINCE-CKPT
+004100     IF WS-RECORDS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+004110         PERFORM 6100-WRITE-CHECKPOINT
+004120             THRU 6100-WRITE-CHECKPOINT-EXIT
+004130         MOVE ZERO TO WS-RECORDS-SINCE-CKPT
+004140     END-IF.
+004150 6000-CHECKPOINT-IF-DUE-EXIT.
+004160     EXIT.
+004170*
+004180******************************************************************
+004190*    6100-WRITE-CHECKPOINT
+004200*    REWRITES THE CHECKPOINT FILE WITH THE SEQUENCE NUMBER OF THE
+004210*    LAST TRANSACTION JUST COMMITTED, SO A RESTART PICKS UP RIGHT
+004220*    AFTER IT INSTEAD OF REPROCESSING THE WHOLE RUN.
+004230******************************************************************
+004240 6100-WRITE-CHECKPOINT.
+004250     MOVE WS-LAST-PROCESSED-SEQ TO CKPT-LAST-SEQUENCE-NO
+004260     OPEN OUTPUT CHECKPOINT-FILE
+004270     IF WS-CKP-STATUS NOT EQUAL "00"
+004280         DISPLAY "Unable to open checkpoint file, status: "
+004290                 WS-CKP-STATUS
+004300         GO TO 6100-WRITE-CHECKPOINT-EXIT
+004310     END-IF
+004320     WRITE CHECKPOINT-RECORD
+004330     CLOSE CHECKPOINT-FILE
+004340     MOVE WS-LAST-PROCESSED-SEQ TO WS-LAST-COMMITTED-SEQ.
+004350 6100-WRITE-CHECKPOINT-EXIT.
+004360     EXIT.
+004370*
+004380 9000-TERMINATE.
+004390     IF WS-LAST-PROCESSED-SEQ > WS-LAST-COMMITTED-SEQ
+004400         PERFORM 6100-WRITE-CHECKPOINT
+004410             THRU 6100-WRITE-CHECKPOINT-EXIT
+004420     END-IF
+004430     CLOSE TRANSACTION-FILE
+004440     CLOSE INVENTORY-FILE
+004450     DISPLAY "Batch update complete."
+004460     DISPLAY "Items added:   " WS-ADD-COUNT
+004470     DISPLAY "Items updated: " WS-UPDATE-COUNT
+004480     DISPLAY "Transactions rejected: " WS-REJECT-COUNT.
+004490 9000-TERMINATE-EXIT.
+004500     EXIT.
