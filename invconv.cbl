@@ -0,0 +1,130 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. INVENTORY-CONVERT.
+000030 AUTHOR. J-R-MCALLISTER.
+000040 INSTALLATION. DISTRIBUTION-CENTER-APPLICATIONS-GROUP.
+000050 DATE-WRITTEN. 08/08/2026.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*    DESCRIPTION:  ONE-TIME CONVERSION UTILITY.  READS THE OLD
+000090*                  LINE SEQUENTIAL INVENTORY.DAT AND LOADS IT
+000100*                  INTO THE NEW INDEXED INVENTORY MASTER FILE
+000110*                  KEYED ON ITEM-ID.  RUN ONCE BEFORE THE FIRST
+000120*                  USE OF THE INDEXED INVENTORY-MANAGEMENT
+000130*                  PROGRAM.
+000140*
+000150*    MODIFICATION HISTORY
+000160*    DATE       INIT  DESCRIPTION
+000170*    ---------  ----  -------------------------------------------
+000180*    2026-08-08 JRM   ORIGINAL PROGRAM.
+000190*    2026-08-08 JRM   DEFAULTED CONVERTED RECORDS TO WAREHOUSE
+000200*                     "MAIN" NOW THAT WAREHOUSE-ID IS PART OF
+000210*                     THE RECORD KEY.
+000220*    2026-08-08 JRM   DEFAULTED CONVERTED RECORDS TO CATEGORY
+000230*                     "GENERAL" NOW THAT ITEM-CATEGORY DRIVES
+000240*                     THE VALUATION REPORT'S SUBTOTALS.
+000250*    2026-08-08 JRM   ADDED FILE STATUS CHECKS AFTER THE OLD AND
+000260*                     NEW INVENTORY FILE OPENS SO A BAD ASSIGN
+000270*                     STOPS THE CONVERSION CLEANLY INSTEAD OF
+000280*                     FAILING ON THE FIRST READ OR WRITE.
+000290******************************************************************
+000300 ENVIRONMENT DIVISION.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT OLD-INVENTORY-FILE ASSIGN TO "inventory.dat.old"
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS WS-OLD-STATUS.
+000360
+000370     SELECT INVENTORY-FILE ASSIGN TO "inventory.dat"
+000380         ORGANIZATION IS INDEXED
+000390         ACCESS MODE IS DYNAMIC
+000400         RECORD KEY IS INVENTORY-KEY
+000410         FILE STATUS IS WS-INV-STATUS.
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD  OLD-INVENTORY-FILE.
+000450 01  OLD-INVENTORY-RECORD.
+000460     05  OLD-ITEM-ID          PIC 9(05).
+000470     05  OLD-ITEM-NAME        PIC X(20).
+000480     05  OLD-ITEM-QUANTITY    PIC 9(05).
+000490     05  OLD-ITEM-PRICE       PIC 9(05)V99.
+000500
+000510 FD  INVENTORY-FILE.
+000520     COPY INVREC.
+000530*
+000540 WORKING-STORAGE SECTION.
+000550 01  WS-SWITCHES.
+000560     05  WS-EOF-SW            PIC X(01)   VALUE 'N'.
+000570         88  WS-EOF                       VALUE 'Y'.
+000580 01  WS-OLD-STATUS            PIC X(02).
+000590 01  WS-INV-STATUS            PIC X(02).
+000600 01  WS-RECORD-COUNT          PIC 9(07)   COMP VALUE ZERO.
+000610*
+000620 PROCEDURE DIVISION.
+000630******************************************************************
+000640*    0000-MAINLINE
+000650*    DRIVES THE CONVERSION FROM LINE SEQUENTIAL TO INDEXED.
+000660******************************************************************
+000670 0000-MAINLINE.
+000680     PERFORM 1000-INITIALIZE
+000690         THRU 1000-INITIALIZE-EXIT
+000700     PERFORM UNTIL WS-EOF
+000710         PERFORM 2000-CONVERT-RECORD
+000720             THRU 2000-CONVERT-RECORD-EXIT
+000730     END-PERFORM
+000740     PERFORM 9000-TERMINATE
+000750         THRU 9000-TERMINATE-EXIT
+000760     STOP RUN.
+000770*
+000780 1000-INITIALIZE.
+000790     OPEN INPUT OLD-INVENTORY-FILE
+000800     IF WS-OLD-STATUS NOT EQUAL "00"
+000810         DISPLAY "Unable to open old inventory file, status: "
+000820                 WS-OLD-STATUS
+000830         MOVE 'Y' TO WS-EOF-SW
+000840         GO TO 1000-INITIALIZE-EXIT
+000850     END-IF
+000860     OPEN OUTPUT INVENTORY-FILE
+000870     IF WS-INV-STATUS NOT EQUAL "00"
+000880         DISPLAY "Unable to open inventory file, status: "
+000890                 WS-INV-STATUS
+000900         CLOSE OLD-INVENTORY-FILE
+000910         MOVE 'Y' TO WS-EOF-SW
+000920         GO TO 1000-INITIALIZE-EXIT
+000930     END-IF
+000940     READ OLD-INVENTORY-FILE
+000950         AT END
+000960             MOVE 'Y' TO WS-EOF-SW
+000970     END-READ.
+000980 1000-INITIALIZE-EXIT.
+000990     EXIT.
+001000*
+001010 2000-CONVERT-RECORD.
+001020     MOVE OLD-ITEM-ID       TO ITEM-ID
+001030     MOVE "MAIN "           TO WAREHOUSE-ID
+001040     MOVE "GENERAL   "      TO ITEM-CATEGORY
+001050     MOVE OLD-ITEM-NAME     TO ITEM-NAME
+001060     MOVE OLD-ITEM-QUANTITY TO ITEM-QUANTITY
+001070     MOVE OLD-ITEM-PRICE    TO ITEM-PRICE
+001080     SET ITEM-ACTIVE        TO TRUE
+001090     MOVE ZERO              TO REORDER-POINT
+001100     MOVE ZERO              TO REORDER-QTY
+001110     WRITE INVENTORY-RECORD
+001120         INVALID KEY
+001130             DISPLAY "Duplicate ITEM-ID on conversion: " ITEM-ID
+001140     END-WRITE
+001150     ADD 1 TO WS-RECORD-COUNT
+001160
+001170     READ OLD-INVENTORY-FILE
+001180         AT END
+001190             MOVE 'Y' TO WS-EOF-SW
+001200     END-READ.
+001210 2000-CONVERT-RECORD-EXIT.
+001220     EXIT.
+001230*
+001240 9000-TERMINATE.
+001250     CLOSE OLD-INVENTORY-FILE
+001260     CLOSE INVENTORY-FILE
+001270     DISPLAY "Conversion complete, records converted: "
+001280             WS-RECORD-COUNT.
+001290 9000-TERMINATE-EXIT.
+001300     EXIT.
