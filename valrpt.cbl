@@ -0,0 +1,213 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. INVENTORY-VALUATION-REPORT.
+000030 AUTHOR. J-R-MCALLISTER.
+000040 INSTALLATION. DISTRIBUTION-CENTER-APPLICATIONS-GROUP.
+000050 DATE-WRITTEN. 08/08/2026.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*    DESCRIPTION:  SORTS THE INVENTORY MASTER FILE BY ITEM
+000090*                  CATEGORY AND PRINTS, FOR EACH CATEGORY, A
+000100*                  SUBTOTAL OF ON-HAND VALUE (ITEM-QUANTITY
+000110*                  TIMES ITEM-PRICE), WITH A GRAND TOTAL ACROSS
+000120*                  ALL CATEGORIES AT THE END SO FINANCE CAN BE
+000130*                  HANDED A VALUATION NUMBER WITHOUT IT BEING
+000140*                  BUILT UP BY HAND IN A SPREADSHEET.
+000150*
+000160*    MODIFICATION HISTORY
+000170*    DATE       INIT  DESCRIPTION
+000180*    ---------  ----  -------------------------------------------
+000190*    2026-08-08 JRM   ORIGINAL PROGRAM.
+000200*    2026-08-08 JRM   ADDED WAREHOUSE-ID TO THE SORT WORK RECORD
+000210*                     AND THE DETAIL LINE SO RECORDS FOR THE SAME
+000220*                     ITEM AT DIFFERENT WAREHOUSES NO LONGER
+000230*                     PRINT AS INDISTINGUISHABLE DUPLICATE LINES.
+000240*    2026-08-08 JRM   ADDED A FILE STATUS CHECK AFTER THE
+000250*                     INVENTORY FILE OPEN SO A BAD ASSIGN RELEASES
+000260*                     NO RECORDS AND ENDS THE REPORT CLEANLY
+000270*                     INSTEAD OF FAILING ON THE FIRST READ.
+000280******************************************************************
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT INVENTORY-FILE ASSIGN TO "inventory.dat"
+000330         ORGANIZATION IS INDEXED
+000340         ACCESS MODE IS DYNAMIC
+000350         RECORD KEY IS INVENTORY-KEY
+000360         FILE STATUS IS WS-INV-STATUS.
+000370
+000380     SELECT SORT-WORK-FILE ASSIGN TO "valsort.tmp".
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  INVENTORY-FILE.
+000420     COPY INVREC.
+000430*
+000440 SD  SORT-WORK-FILE.
+000450 01  SORT-WORK-RECORD.
+000460     05  SW-ITEM-CATEGORY     PIC X(10).
+000470     05  SW-ITEM-ID           PIC 9(05).
+000480     05  SW-WAREHOUSE-ID      PIC X(05).
+000490     05  SW-ITEM-NAME         PIC X(20).
+000500     05  SW-ITEM-QUANTITY     PIC 9(05).
+000510     05  SW-ITEM-PRICE        PIC 9(05)V99.
+000520*
+000530 WORKING-STORAGE SECTION.
+000540******************************************************************
+000550*    SWITCHES AND FLAGS
+000560******************************************************************
+000570 01  WS-SWITCHES.
+000580     05  WS-EOF-SW            PIC X(01)   VALUE 'N'.
+000590         88  WS-EOF                       VALUE 'Y'.
+000600     05  WS-FIRST-RECORD-SW   PIC X(01)   VALUE 'Y'.
+000610         88  WS-FIRST-RECORD              VALUE 'Y'.
+000620*
+000630******************************************************************
+000640*    FILE STATUS AND CONTROL-BREAK WORK AREAS
+000650******************************************************************
+000660 01  WS-INV-STATUS            PIC X(02).
+000670 01  WS-PRIOR-CATEGORY        PIC X(10)   VALUE SPACES.
+000680 01  WS-EXTENDED-VALUE        PIC 9(09)V99.
+000690 01  WS-CATEGORY-TOTAL        PIC 9(09)V99 VALUE ZERO.
+000700 01  WS-GRAND-TOTAL           PIC 9(09)V99 VALUE ZERO.
+000710*
+000720 PROCEDURE DIVISION.
+000730******************************************************************
+000740*    0000-MAINLINE
+000750*    DRIVES THE SORT OF ACTIVE INVENTORY RECORDS BY CATEGORY AND
+000760*    THE PRODUCTION OF THE VALUATION REPORT FROM THE SORTED FILE.
+000770******************************************************************
+000780 0000-MAINLINE.
+000790     PERFORM 1000-INITIALIZE
+000800         THRU 1000-INITIALIZE-EXIT
+000810     SORT SORT-WORK-FILE
+000820         ON ASCENDING KEY SW-ITEM-CATEGORY
+000830         INPUT PROCEDURE IS 2000-RELEASE-RECORDS
+000840             THRU 2000-RELEASE-RECORDS-EXIT
+000850         OUTPUT PROCEDURE IS 3000-PRODUCE-REPORT
+000860             THRU 3000-PRODUCE-REPORT-EXIT
+000870     PERFORM 9000-TERMINATE
+000880         THRU 9000-TERMINATE-EXIT
+000890     STOP RUN.
+000900*
+000910******************************************************************
+000920*    1000-INITIALIZE
+000930*    PRINTS THE REPORT HEADING.
+000940******************************************************************
+000950 1000-INITIALIZE.
+000960     DISPLAY "Inventory Valuation Report"
+000970     DISPLAY "Category   ID    Whse  Name               Qty   "
+000980             "Price   Ext Value".
+000990 1000-INITIALIZE-EXIT.
+001000     EXIT.
+001010*
+001020******************************************************************
+001030*    2000-RELEASE-RECORDS
+001040*    READS THE INVENTORY MASTER FILE AND RELEASES EVERY ACTIVE
+001050*    RECORD TO THE SORT WORK FILE.
+001060******************************************************************
+001070 2000-RELEASE-RECORDS.
+001080     OPEN INPUT INVENTORY-FILE
+001090     IF WS-INV-STATUS NOT EQUAL "00"
+001100         DISPLAY "Unable to open inventory file, status: "
+001110                 WS-INV-STATUS
+001120         MOVE 'Y' TO WS-EOF-SW
+001130         GO TO 2000-RELEASE-RECORDS-EXIT
+001140     END-IF
+001150     MOVE 'N' TO WS-EOF-SW
+001160     READ INVENTORY-FILE NEXT RECORD
+001170         AT END
+001180             MOVE 'Y' TO WS-EOF-SW
+001190     END-READ
+001200     PERFORM UNTIL WS-EOF
+001210         IF ITEM-ACTIVE
+001220             MOVE ITEM-CATEGORY TO SW-ITEM-CATEGORY
+001230             MOVE ITEM-ID       TO SW-ITEM-ID
+001240             MOVE WAREHOUSE-ID  TO SW-WAREHOUSE-ID
+001250             MOVE ITEM-NAME     TO SW-ITEM-NAME
+001260             MOVE ITEM-QUANTITY TO SW-ITEM-QUANTITY
+001270             MOVE ITEM-PRICE    TO SW-ITEM-PRICE
+001280             RELEASE SORT-WORK-RECORD
+001290         END-IF
+001300         READ INVENTORY-FILE NEXT RECORD
+001310             AT END
+001320                 MOVE 'Y' TO WS-EOF-SW
+001330         END-READ
+001340     END-PERFORM
+001350     CLOSE INVENTORY-FILE.
+001360 2000-RELEASE-RECORDS-EXIT.
+001370     EXIT.
+001380*
+001390******************************************************************
+001400*    3000-PRODUCE-REPORT
+001410*    RETURNS THE SORTED RECORDS IN CATEGORY SEQUENCE, PRINTING A
+001420*    DETAIL LINE PER ITEM AND A SUBTOTAL ON EACH CATEGORY BREAK,
+001430*    THEN DISPLAYS THE GRAND TOTAL ONCE ALL RECORDS ARE RETURNED.
+001440******************************************************************
+001450 3000-PRODUCE-REPORT.
+001460     MOVE 'N' TO WS-EOF-SW
+001470     RETURN SORT-WORK-FILE
+001480         AT END
+001490             MOVE 'Y' TO WS-EOF-SW
+001500     END-RETURN
+001510     PERFORM UNTIL WS-EOF
+001520         PERFORM 3100-PROCESS-SORTED-RECORD
+001530             THRU 3100-PROCESS-SORTED-RECORD-EXIT
+001540         RETURN SORT-WORK-FILE
+001550             AT END
+001560                 MOVE 'Y' TO WS-EOF-SW
+001570         END-RETURN
+001580     END-PERFORM
+001590     IF NOT WS-FIRST-RECORD
+001600         PERFORM 3200-WRITE-CATEGORY-TOTAL
+001610             THRU 3200-WRITE-CATEGORY-TOTAL-EXIT
+001620     END-IF
+001630     DISPLAY "Grand Total: " WS-GRAND-TOTAL.
+001640 3000-PRODUCE-REPORT-EXIT.
+001650     EXIT.
+001660*
+001670******************************************************************
+001680*    3100-PROCESS-SORTED-RECORD
+001690*    PRINTS ONE DETAIL LINE AND ROLLS ITS EXTENDED VALUE INTO THE
+001700*    CURRENT CATEGORY SUBTOTAL, WRITING THE PRIOR SUBTOTAL FIRST
+001710*    WHEN THE CATEGORY CHANGES.
+001720******************************************************************
+001730 3100-PROCESS-SORTED-RECORD.
+001740     IF WS-FIRST-RECORD
+001750         MOVE SW-ITEM-CATEGORY TO WS-PRIOR-CATEGORY
+001760         MOVE 'N' TO WS-FIRST-RECORD-SW
+001770     END-IF
+001780
+001790     IF SW-ITEM-CATEGORY NOT EQUAL WS-PRIOR-CATEGORY
+001800         PERFORM 3200-WRITE-CATEGORY-TOTAL
+001810             THRU 3200-WRITE-CATEGORY-TOTAL-EXIT
+001820         MOVE SW-ITEM-CATEGORY TO WS-PRIOR-CATEGORY
+001830         MOVE ZERO TO WS-CATEGORY-TOTAL
+001840     END-IF
+001850
+001860     COMPUTE WS-EXTENDED-VALUE = SW-ITEM-QUANTITY * SW-ITEM-PRICE
+001870     DISPLAY SW-ITEM-CATEGORY SPACE SW-ITEM-ID SPACE
+001880             SW-WAREHOUSE-ID SPACE SW-ITEM-NAME
+001890             SPACE SW-ITEM-QUANTITY SPACE SW-ITEM-PRICE SPACE
+001900             WS-EXTENDED-VALUE
+001910     ADD WS-EXTENDED-VALUE TO WS-CATEGORY-TOTAL
+001920     ADD WS-EXTENDED-VALUE TO WS-GRAND-TOTAL.
+001930 3100-PROCESS-SORTED-RECORD-EXIT.
+001940     EXIT.
+001950*
+001960******************************************************************
+001970*    3200-WRITE-CATEGORY-TOTAL
+001980*    DISPLAYS THE SUBTOTAL LINE FOR THE CATEGORY JUST FINISHED.
+001990******************************************************************
+002000 3200-WRITE-CATEGORY-TOTAL.
+002010     DISPLAY "  Category " WS-PRIOR-CATEGORY " Subtotal: "
+002020             WS-CATEGORY-TOTAL.
+002030 3200-WRITE-CATEGORY-TOTAL-EXIT.
+002040     EXIT.
+002050*
+002060******************************************************************
+002070*    9000-TERMINATE
+002080*    ENDS THE REPORT RUN.
+002090******************************************************************
+002100 9000-TERMINATE.
+002110     DISPLAY "Valuation report complete.".
+002120 9000-TERMINATE-EXIT.
+002130     EXIT.
