@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    COPYBOOK:    CKPTREC
+      *    DESCRIPTION:  RECORD LAYOUT FOR THE BATCH UPDATE RESTART
+      *                  CHECKPOINT FILE (CHECKPOINT-FILE /
+      *                  INVCKPT.DAT).  HOLDS THE TRANSACTION SEQUENCE
+      *                  NUMBER OF THE LAST TRANSACTION SUCCESSFULLY
+      *                  COMMITTED BY INVENTORY-BATCH-UPDATE, SO A
+      *                  RERUN AFTER AN ABEND CAN SKIP TRANSACTIONS
+      *                  ALREADY APPLIED INSTEAD OF REPROCESSING THE
+      *                  WHOLE FILE FROM THE BEGINNING.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------  ----  -------------------------------------------
+      *    2026-08-08 JRM   ORIGINAL COPYBOOK.
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-SEQUENCE-NO PIC 9(07).
