@@ -0,0 +1,27 @@
+      ******************************************************************
+      *    COPYBOOK:    AUDREC
+      *    DESCRIPTION:  RECORD LAYOUT FOR THE INVENTORY CHANGE-HISTORY
+      *                  AUDIT LOG (AUDIT-FILE / AUDITLOG.DAT).  ONE
+      *                  RECORD IS APPENDED FOR EVERY SUCCESSFUL
+      *                  QUANTITY OR PRICE MAINTENANCE UPDATE.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------  ----  -------------------------------------------
+      *    2026-08-08 JRM   ORIGINAL COPYBOOK.
+      *    2026-08-08 JRM   ADDED AUDIT-WAREHOUSE-ID NOW THAT THE SAME
+      *                     ITEM-ID CAN HAVE AN ACTIVE RECORD AT MORE
+      *                     THAN ONE WAREHOUSE, SO A ROW CAN BE TRACED
+      *                     BACK TO THE LOCATION THAT CHANGED.
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AUDIT-ITEM-ID         PIC 9(05).
+           05  AUDIT-WAREHOUSE-ID    PIC X(05).
+           05  AUDIT-CHANGE-TYPE     PIC X(01).
+               88  AUDIT-QTY-CHANGE          VALUE 'Q'.
+               88  AUDIT-PRICE-CHANGE        VALUE 'P'.
+           05  AUDIT-OLD-VALUE       PIC 9(07)V99.
+           05  AUDIT-NEW-VALUE       PIC 9(07)V99.
+           05  AUDIT-DATE            PIC 9(08).
+           05  AUDIT-TIME            PIC 9(08).
+           05  AUDIT-OPERATOR-ID     PIC X(05).
