@@ -0,0 +1,20 @@
+      ******************************************************************
+      *    COPYBOOK:    PRCHIST
+      *    DESCRIPTION:  RECORD LAYOUT FOR THE ITEM PRICE-HISTORY FILE
+      *                  (PRICE-HISTORY-FILE / PRICEHIST.DAT).  ONE
+      *                  RECORD IS APPENDED EVERY TIME ITEM-PRICE
+      *                  CHANGES, SO PRICE TRENDS CAN BE REPORTED ON
+      *                  WITHOUT DIGGING THROUGH OLD BACKUPS OF
+      *                  INVENTORY.DAT.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------  ----  -------------------------------------------
+      *    2026-08-08 JRM   ORIGINAL COPYBOOK.
+      ******************************************************************
+       01  PRICE-HISTORY-RECORD.
+           05  PH-ITEM-ID            PIC 9(05).
+           05  PH-WAREHOUSE-ID       PIC X(05).
+           05  PH-OLD-PRICE          PIC 9(05)V99.
+           05  PH-NEW-PRICE          PIC 9(05)V99.
+           05  PH-EFFECTIVE-DATE     PIC 9(08).
