@@ -0,0 +1,26 @@
+      ******************************************************************
+      *    COPYBOOK:    ERRREC
+      *    DESCRIPTION:  RECORD LAYOUT FOR THE ADD-ITEM REJECT FILE
+      *                  (REJECT-FILE / ADDITEMERR.DAT).  ONE RECORD IS
+      *                  WRITTEN FOR EVERY ADD ITEM ENTRY REJECTED FOR
+      *                  A DUPLICATE ITEM-ID OR AN INVALID QUANTITY OR
+      *                  PRICE, SO IT CAN BE REVIEWED LATER.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------  ----  -------------------------------------------
+      *    2026-08-08 JRM   ORIGINAL COPYBOOK.
+      *    2026-08-08 JRM   ADDED REJ-WAREHOUSE-ID NOW THAT THE SAME
+      *                     ITEM-ID CAN HAVE AN ACTIVE RECORD AT MORE
+      *                     THAN ONE WAREHOUSE, SO A REJECTED DUPLICATE
+      *                     ADD CAN BE TRACED BACK TO ITS LOCATION.
+      ******************************************************************
+       01  REJECTED-ITEM-RECORD.
+           05  REJ-ITEM-ID           PIC 9(05).
+           05  REJ-WAREHOUSE-ID      PIC X(05).
+           05  REJ-ITEM-NAME         PIC X(20).
+           05  REJ-ITEM-QUANTITY     PIC 9(05).
+           05  REJ-ITEM-PRICE        PIC 9(05)V99.
+           05  REJ-REASON            PIC X(30).
+           05  REJ-DATE              PIC 9(08).
+           05  REJ-TIME              PIC 9(08).
