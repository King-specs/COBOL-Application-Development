@@ -0,0 +1,24 @@
+      ******************************************************************
+      *    COPYBOOK:    TRANREC
+      *    DESCRIPTION:  RECORD LAYOUT FOR THE OVERNIGHT POS INVENTORY
+      *                  TRANSACTION FILE (TRANSACTION-FILE /
+      *                  INVTRANS.DAT) READ BY THE BATCH UPDATE RUN.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------  ----  -------------------------------------------
+      *    2026-08-08 JRM   ORIGINAL COPYBOOK.
+      *    2026-08-08 JRM   ADDED TRAN-WAREHOUSE-ID NOW THAT THE
+      *                     INVENTORY MASTER KEYS STOCK BY ITEM-ID
+      *                     AND WAREHOUSE-ID TOGETHER.
+      ******************************************************************
+       01  TRANSACTION-RECORD.
+           05  TRAN-SEQUENCE-NO      PIC 9(07).
+           05  TRAN-TYPE             PIC X(01).
+               88  TRAN-ADD-ITEM             VALUE 'A'.
+               88  TRAN-UPDATE-ITEM          VALUE 'U'.
+           05  TRAN-ITEM-ID          PIC 9(05).
+           05  TRAN-WAREHOUSE-ID     PIC X(05).
+           05  TRAN-ITEM-NAME        PIC X(20).
+           05  TRAN-QTY-DELTA        PIC S9(05).
+           05  TRAN-PRICE            PIC 9(05)V99.
