@@ -0,0 +1,33 @@
+      ******************************************************************
+      *    COPYBOOK:    INVREC
+      *    DESCRIPTION:  RECORD LAYOUT FOR THE INVENTORY MASTER FILE
+      *                  (INVENTORY-FILE / INVENTORY.DAT)
+      *
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------  ----  -------------------------------------------
+      *    2026-08-08 JRM   ORIGINAL COPYBOOK - INDEXED CONVERSION
+      *    2026-08-08 JRM   ADDED ITEM-STATUS SO DISCONTINUED ITEMS CAN
+      *                     BE DEACTIVATED WITHOUT LOSING HISTORY.
+      *    2026-08-08 JRM   ADDED REORDER-POINT AND REORDER-QTY FOR THE
+      *                     LOW-STOCK REORDER REPORT.
+      *    2026-08-08 JRM   ADDED WAREHOUSE-ID AND WIDENED THE RECORD
+      *                     KEY TO ITEM-ID + WAREHOUSE-ID SO THE SAME
+      *                     ITEM CAN HAVE A SEPARATE ON-HAND QUANTITY
+      *                     AT EACH STOCKROOM LOCATION.
+      *    2026-08-08 JRM   ADDED ITEM-CATEGORY FOR THE VALUATION
+      *                     REPORT'S CONTROL-BREAK SUBTOTALS.
+      ******************************************************************
+       01  INVENTORY-RECORD.
+           05  INVENTORY-KEY.
+               10  ITEM-ID              PIC 9(05).
+               10  WAREHOUSE-ID         PIC X(05).
+           05  ITEM-NAME            PIC X(20).
+           05  ITEM-CATEGORY        PIC X(10).
+           05  ITEM-QUANTITY        PIC 9(05).
+           05  ITEM-PRICE           PIC 9(05)V99.
+           05  ITEM-STATUS          PIC X(01).
+               88  ITEM-ACTIVE              VALUE 'A'.
+               88  ITEM-INACTIVE            VALUE 'I'.
+           05  REORDER-POINT        PIC 9(05).
+           05  REORDER-QTY          PIC 9(05).
